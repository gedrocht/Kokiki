@@ -7,7 +7,112 @@ CONFIGURATION SECTION.
 SOURCE-COMPUTER. GNUCOBOL.
 OBJECT-COMPUTER. GNUCOBOL.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> The employee master carries one row per worker between pay
+    *> periods. Both the single-employee path and the batch path key
+    *> into it by employeeIdentifierText so year-to-date totals keep
+    *> accumulating no matter which entry point a given run takes.
+    SELECT employeeMasterFile ASSIGN TO "EMPMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS employeeMasterEmployeeIdentifier
+        FILE STATUS IS employeeMasterFileStatus.
+
+    *> The payroll register is the printable record of a batch run --
+    *> one line per employee paid, produced instead of one set of
+    *> DISPLAY lines per process. Opened fresh (OUTPUT) for a brand-new
+    *> pay period's run, but EXTEND when resuming a restart checkpoint,
+    *> so the rows already written for employees paid before a mid-run
+    *> abort are not lost.
+    SELECT payrollRegisterFile ASSIGN TO "PAYREG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS payrollRegisterFileStatus.
+
+    *> The pay stub is the human-readable, hand-it-to-the-employee
+    *> counterpart to the key=value DISPLAY lines the Java side scrapes.
+    *> Runs append to it so a clerk can print a whole day's stubs at
+    *> once.
+    SELECT payStubFile ASSIGN TO "PAYSTUB"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS payStubFileStatus.
+
+    *> The GL journal extract feeds the accounting system so payroll
+    *> totals can be posted without anyone re-keying them.
+    SELECT glJournalFile ASSIGN TO "GLJRNL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS glJournalFileStatus.
+
+    *> Records the last employee the batch driver successfully paid, so
+    *> a rerun after a mid-run abort can resume instead of double-paying
+    *> people already handled.
+    SELECT restartCheckpointFile ASSIGN TO "RESTART"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS restartCheckpointFileStatus.
+
+    *> The ACH disbursement batch lets net pay reach employees by direct
+    *> deposit instead of a separate manual step. It is opened fresh
+    *> (OUTPUT) only at the start of a brand-new pay period's run: a
+    *> NACHA-style file carries exactly one file header and one file
+    *> control record, and appending across two unrelated runs would
+    *> leave a downstream ACH processor looking at more than one of each
+    *> inside what it expects to be a single submission. A run that is
+    *> resuming a restart checkpoint, however, opens it EXTEND so the
+    *> entry detail records already written by the aborted run for
+    *> employees before the checkpoint are not lost -- those employees
+    *> were already paid and must still appear in the file that
+    *> eventually reaches the bank.
+    SELECT achDisbursementFile ASSIGN TO "ACHFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS achDisbursementFileStatus.
+
+    *> Durable record of every calculation the engine has been asked to
+    *> perform, accepted or rejected, independent of the payroll
+    *> register/stub/GL journal (which only ever reflect successful
+    *> runs). Runs append to it the same way the pay stub and GL journal
+    *> do.
+    SELECT auditLogFile ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS auditLogFileStatus.
+
+    *> This period's actual hours/benefit/bonus per employee, submitted
+    *> by timekeeping ahead of a batch run. Keyed so processOneBatch
+    *> EmployeeRecord can look an employee up by identifier rather than
+    *> depending on master-file order. Optional: a batch run with no
+    *> feed submitted simply leaves every employee's prior period data
+    *> in place on the master, the same as before this feed existed.
+    SELECT periodHoursFeedFile ASSIGN TO "HOURSFD"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS periodHoursFeedEmployeeIdentifier
+        FILE STATUS IS periodHoursFeedFileStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD  employeeMasterFile.
+COPY "employeeMasterRecord.cpy".
+
+FD  payrollRegisterFile.
+COPY "payrollRegisterRecord.cpy".
+
+FD  payStubFile.
+COPY "payStubRecord.cpy".
+
+FD  glJournalFile.
+COPY "glJournalRecord.cpy".
+
+FD  restartCheckpointFile.
+COPY "restartCheckpointRecord.cpy".
+
+FD  achDisbursementFile.
+COPY "achDisbursementRecord.cpy".
+
+FD  auditLogFile.
+COPY "auditLogRecord.cpy".
+
+FD  periodHoursFeedFile.
+COPY "periodHoursFeedRecord.cpy".
+
 WORKING-STORAGE SECTION.
 *> The first group stores the raw text that arrives from the Java process.
 *> Reading text first keeps the input contract simple and lets us convert data
@@ -17,25 +122,82 @@ WORKING-STORAGE SECTION.
 01 hourlyWageAmountText                  PIC X(20).
 01 regularHoursWorkedText                PIC X(20).
 01 overtimeHoursWorkedText               PIC X(20).
-01 standardTaxRatePercentageText         PIC X(20).
 01 benefitDeductionAmountText            PIC X(20).
 01 performanceBonusAmountText            PIC X(20).
+*> Direct-deposit destination. These are carried through to the
+*> employee master on first sight of an employeeIdentifierText (the
+*> same way the other input fields are) and are otherwise passed
+*> through as text rather than converted, since they are account
+*> identifiers rather than amounts.
+01 bankRoutingNumberText                 PIC X(09).
+01 bankAccountNumberText                 PIC X(17).
+*> Two-letter work-location state code used to look up the employee's
+*> state withholding rate. Carried through as text, the same way the
+*> bank fields above are.
+01 workStateCodeText                     PIC X(02).
 
 *> The second group stores the numeric values that payroll mathematics requires.
 01 hourlyWageAmount                      PIC 9(5)V99 VALUE ZERO.
 01 regularHoursWorked                    PIC 9(3)V99 VALUE ZERO.
 01 overtimeHoursWorked                   PIC 9(3)V99 VALUE ZERO.
-01 standardTaxRatePercentage             PIC 9V9999 VALUE ZERO.
 01 benefitDeductionAmount                PIC 9(5)V99 VALUE ZERO.
 01 performanceBonusAmount                PIC 9(5)V99 VALUE ZERO.
 01 overtimePayMultiplier                 PIC 9V99 VALUE 1.50.
 01 retirementContributionRate            PIC 9V9999 VALUE 0.0500.
 01 paidLeaveAccrualPerWorkedHour         PIC 9V9999 VALUE 0.0385.
 
+*> Federal withholding is computed progressively against this bracket
+*> table instead of a single flat rate supplied by the caller. Each
+*> entry's amount is the upper limit of pay taxed at that entry's rate;
+*> the highest entry's limit is a sentinel ceiling this demonstration
+*> never expects gross pay to exceed.
+01 federalTaxBracketTableData.
+    05 FILLER                            PIC X(12) VALUE "000050000010".
+    05 FILLER                            PIC X(12) VALUE "000150000012".
+    05 FILLER                            PIC X(12) VALUE "000300000022".
+    05 FILLER                            PIC X(12) VALUE "000600000024".
+    05 FILLER                            PIC X(12) VALUE "001000000032".
+    05 FILLER                            PIC X(12) VALUE "999999999037".
+01 federalTaxBracketTable REDEFINES federalTaxBracketTableData.
+    05 federalTaxBracketEntry OCCURS 6 TIMES.
+        10 federalTaxBracketUpperLimitAmount PIC 9(7)V99.
+        10 federalTaxBracketRatePercentage   PIC 9V99.
+
+01 federalTaxBracketIndex                PIC 9(1) VALUE ZERO.
+01 federalBracketLowerLimitAmount        PIC 9(7)V99 VALUE ZERO.
+01 federalBracketTaxableAmount           PIC 9(7)V99 VALUE ZERO.
+
+*> State withholding is a flat rate per work-state code rather than a
+*> bracket table; most states that levy one use a single rate (or a
+*> company-level blended rate) for ordinary payroll withholding, unlike
+*> the federal progressive brackets above. A code not carried in this
+*> table is treated as having no state withholding.
+01 stateTaxRateTableData.
+    05 FILLER                            PIC X(07) VALUE "CA00750".
+    05 FILLER                            PIC X(07) VALUE "NY00685".
+    05 FILLER                            PIC X(07) VALUE "TX00000".
+    05 FILLER                            PIC X(07) VALUE "FL00000".
+    05 FILLER                            PIC X(07) VALUE "WA00000".
+    05 FILLER                            PIC X(07) VALUE "IL00495".
+    05 FILLER                            PIC X(07) VALUE "PA00307".
+    05 FILLER                            PIC X(07) VALUE "OH00399".
+    05 FILLER                            PIC X(07) VALUE "GA00575".
+    05 FILLER                            PIC X(07) VALUE "NC00499".
+01 stateTaxRateTable REDEFINES stateTaxRateTableData.
+    05 stateTaxRateEntry OCCURS 10 TIMES.
+        10 stateTaxRateStateCode         PIC X(02).
+        10 stateTaxRateRatePercentage    PIC 9V9999.
+
+01 stateTaxRateIndex                     PIC 9(02) VALUE ZERO.
+01 stateTaxRateFoundSwitch               PIC X(01) VALUE "N".
+    88 stateTaxRateWasFound              VALUE "Y".
+
 *> These variables hold each business result before we format it for output.
 01 grossRegularPayAmount                 PIC 9(7)V99 VALUE ZERO.
 01 grossOvertimePayAmount                PIC 9(7)V99 VALUE ZERO.
 01 grossPayAmount                        PIC 9(7)V99 VALUE ZERO.
+01 federalTaxWithholdingAmount           PIC 9(7)V99 VALUE ZERO.
+01 stateTaxWithholdingAmount             PIC 9(7)V99 VALUE ZERO.
 01 taxWithholdingAmount                  PIC 9(7)V99 VALUE ZERO.
 01 retirementContributionAmount          PIC 9(7)V99 VALUE ZERO.
 01 paidLeaveAccruedHours                 PIC 9(3)V99 VALUE ZERO.
@@ -45,6 +207,8 @@ WORKING-STORAGE SECTION.
 01 grossRegularPayAmountDisplay          PIC Z(7).99.
 01 grossOvertimePayAmountDisplay         PIC Z(7).99.
 01 grossPayAmountDisplay                 PIC Z(7).99.
+01 federalTaxWithholdingAmountDisplay    PIC Z(7).99.
+01 stateTaxWithholdingAmountDisplay      PIC Z(7).99.
 01 taxWithholdingAmountDisplay           PIC Z(7).99.
 01 retirementContributionAmountDisplay   PIC Z(7).99.
 01 benefitDeductionAmountDisplay         PIC Z(7).99.
@@ -52,9 +216,171 @@ WORKING-STORAGE SECTION.
 01 netPayAmountDisplay                   PIC Z(7).99.
 
 *> A simple error message channel lets the Java client detect bad input.
-01 errorMessageText                      PIC X(120) VALUE SPACES.
+*> Every problem validatePayrollInputData finds is appended here rather
+*> than overwriting whatever was already found, so the caller sees the
+*> whole list instead of just the last check that failed.
+01 errorMessageText                      PIC X(500) VALUE SPACES.
+01 errorMessageCandidateText             PIC X(120) VALUE SPACES.
+
+*> Sane-range limits used by validatePayrollInputData. A normal workweek
+*> does not produce values anywhere near these, so anything outside
+*> them is almost certainly bad input rather than a legitimate edge
+*> case.
+01 maximumHourlyWageAmount               PIC 9(3)V99 VALUE 500.00.
+01 maximumHoursWorkedPerPeriod           PIC 9(3)V99 VALUE 200.00.
+01 validationCandidateSignedAmount       PIC S9(7)V99 VALUE ZERO.
+01 bankAccountNumberTrimmedLength        PIC 9(02) VALUE ZERO.
+
+*> Run-mode control. A bare invocation still behaves exactly like the
+*> original single-employee contract; passing BATCH on the command
+*> line switches to driving the whole employee master in one job.
+01 commandLineArgumentText               PIC X(20) VALUE SPACES.
+01 runModeSwitch                         PIC X(01) VALUE "S".
+    88 singleEmployeeModeRequested       VALUE "S".
+    88 batchPayrollModeRequested         VALUE "B".
+
+*> Pay-stub report lines. The FILLER labels and punctuation are set once
+*> by VALUE and never overwritten; only the variable parts are moved in
+*> before each WRITE, which is the usual way a print line is built.
+01 payStubHeaderLine.
+    05 FILLER                            PIC X(10) VALUE "EMPLOYEE: ".
+    05 payStubHeaderEmployeeId            PIC X(20).
+    05 FILLER                            PIC X(02) VALUE SPACES.
+    05 payStubHeaderEmployeeName          PIC X(60).
+    05 FILLER                            PIC X(40) VALUE SPACES.
+01 payStubDetailLine.
+    05 payStubDetailLabel                PIC X(30).
+    05 payStubDetailAmount                PIC Z(7).99.
+    05 FILLER                            PIC X(92) VALUE SPACES.
+01 payStubSeparatorLine                  PIC X(132) VALUE ALL "-".
+01 payStubBlankLine                      PIC X(132) VALUE SPACES.
+
+*> ACH disbursement batch lines. One file header, one batch header, one
+*> entry detail per direct-deposit employee, one batch control, and one
+*> file control record -- the standard NACHA record set -- assembled in
+*> WORKING-STORAGE and WRITEn FROM the same way the pay stub lines are.
+01 achCurrentDateTimeText                PIC X(21).
+
+*> Audit-log timestamp, stamped fresh on every entry written.
+01 auditLogCurrentDateTimeText           PIC X(21).
+01 achFileHeaderLine.
+    05 achFileHeaderRecordTypeCode        PIC X(01) VALUE "1".
+    05 achFileHeaderPriorityCode          PIC X(02) VALUE "01".
+    05 achFileHeaderImmediateDestination  PIC X(10) VALUE SPACES.
+    05 achFileHeaderImmediateOrigin       PIC X(10) VALUE SPACES.
+    05 achFileHeaderCreationDate          PIC X(06) VALUE SPACES.
+    05 achFileHeaderCreationTime          PIC X(04) VALUE SPACES.
+    05 achFileHeaderFileIdModifier        PIC X(01) VALUE "A".
+    05 achFileHeaderRecordSize            PIC X(03) VALUE "094".
+    05 achFileHeaderBlockingFactor        PIC X(02) VALUE "10".
+    05 achFileHeaderFormatCode            PIC X(01) VALUE "1".
+    05 achFileHeaderDestinationName       PIC X(23) VALUE SPACES.
+    05 achFileHeaderOriginName            PIC X(23) VALUE SPACES.
+    05 achFileHeaderReferenceCode         PIC X(08) VALUE SPACES.
+01 achBatchHeaderLine.
+    05 achBatchHeaderRecordTypeCode       PIC X(01) VALUE "5".
+    05 achBatchHeaderServiceClassCode     PIC X(03) VALUE "220".
+    05 achBatchHeaderCompanyName          PIC X(16) VALUE SPACES.
+    05 achBatchHeaderDiscretionaryData    PIC X(20) VALUE SPACES.
+    05 achBatchHeaderCompanyIdentification PIC X(10) VALUE SPACES.
+    05 achBatchHeaderStandardEntryClassCode PIC X(03) VALUE "PPD".
+    05 achBatchHeaderEntryDescription     PIC X(10) VALUE "PAYROLL".
+    05 achBatchHeaderDescriptiveDate      PIC X(06) VALUE SPACES.
+    05 achBatchHeaderEffectiveEntryDate   PIC X(06) VALUE SPACES.
+    05 achBatchHeaderSettlementDate       PIC X(03) VALUE SPACES.
+    05 achBatchHeaderOriginatorStatusCode PIC X(01) VALUE "1".
+    05 achBatchHeaderOriginatingDfiId     PIC X(08) VALUE SPACES.
+    05 achBatchHeaderBatchNumber          PIC X(07) VALUE "0000001".
+01 achEntryDetailLine.
+    05 achEntryDetailRecordTypeCode       PIC X(01) VALUE "6".
+    05 achEntryDetailTransactionCode      PIC X(02) VALUE "22".
+    05 achEntryDetailReceivingDfiId       PIC X(08).
+    05 achEntryDetailReceivingDfiIdNumeric REDEFINES
+        achEntryDetailReceivingDfiId      PIC 9(08).
+    05 achEntryDetailCheckDigit           PIC X(01).
+    05 achEntryDetailAccountNumber        PIC X(17).
+    05 achEntryDetailAmount               PIC 9(10) VALUE ZERO.
+    05 achEntryDetailIndividualIdNumber   PIC X(15).
+    05 achEntryDetailIndividualName       PIC X(22).
+    05 achEntryDetailDiscretionaryData    PIC X(02) VALUE SPACES.
+    05 achEntryDetailAddendaIndicator     PIC X(01) VALUE "0".
+    05 achEntryDetailTraceNumber          PIC 9(15) VALUE ZERO.
+01 achBatchControlLine.
+    05 achBatchControlRecordTypeCode      PIC X(01) VALUE "8".
+    05 achBatchControlServiceClassCode    PIC X(03) VALUE "220".
+    05 achBatchControlEntryCount          PIC 9(06) VALUE ZERO.
+    05 achBatchControlEntryHash           PIC 9(10) VALUE ZERO.
+    05 achBatchControlTotalDebitAmount    PIC 9(12) VALUE ZERO.
+    05 achBatchControlTotalCreditAmount   PIC 9(12) VALUE ZERO.
+    05 achBatchControlCompanyIdentification PIC X(10) VALUE SPACES.
+    05 achBatchControlMessageAuthCode     PIC X(19) VALUE SPACES.
+    05 achBatchControlReserved            PIC X(06) VALUE SPACES.
+    05 achBatchControlOriginatingDfiId    PIC X(08) VALUE SPACES.
+    05 achBatchControlBatchNumber         PIC X(07) VALUE "0000001".
+01 achFileControlLine.
+    05 achFileControlRecordTypeCode       PIC X(01) VALUE "9".
+    05 achFileControlBatchCount           PIC 9(06) VALUE ZERO.
+    05 achFileControlBlockCount           PIC 9(06) VALUE ZERO.
+    05 achFileControlEntryCount           PIC 9(08) VALUE ZERO.
+    05 achFileControlEntryHash            PIC 9(10) VALUE ZERO.
+    05 achFileControlTotalDebitAmount     PIC 9(12) VALUE ZERO.
+    05 achFileControlTotalCreditAmount    PIC 9(12) VALUE ZERO.
+    05 achFileControlReserved             PIC X(39) VALUE SPACES.
+
+*> Running totals the batch control and file control records need;
+*> reset at the start of every batch run and accumulated one entry at
+*> a time as employees are paid.
+01 achEntryCount                         PIC 9(06) VALUE ZERO.
+01 achEntryHashTotal                     PIC 9(10) VALUE ZERO.
+01 achTotalCreditAmount                  PIC 9(12) VALUE ZERO.
+
+*> File status and end-of-file switches for the batch driver.
+01 employeeMasterFileStatus              PIC X(02) VALUE "00".
+01 payrollRegisterFileStatus             PIC X(02) VALUE "00".
+01 payStubFileStatus                     PIC X(02) VALUE "00".
+01 glJournalFileStatus                   PIC X(02) VALUE "00".
+01 restartCheckpointFileStatus           PIC X(02) VALUE "00".
+01 achDisbursementFileStatus             PIC X(02) VALUE "00".
+01 auditLogFileStatus                    PIC X(02) VALUE "00".
+01 periodHoursFeedFileStatus             PIC X(02) VALUE "00".
+01 periodHoursFeedAvailableSwitch        PIC X(01) VALUE "N".
+    88 periodHoursFeedIsAvailable        VALUE "Y".
+01 periodHoursFeedRecordFoundSwitch      PIC X(01) VALUE "N".
+    88 periodHoursFeedRecordWasFound     VALUE "Y".
+01 periodHoursFeedRecordValidSwitch      PIC X(01) VALUE "Y".
+    88 periodHoursFeedRecordIsValid      VALUE "Y".
+    88 periodHoursFeedRecordIsInvalid    VALUE "N".
+01 periodHoursFeedRejectReasonText       PIC X(60) VALUE SPACES.
+01 lastCompletedEmployeeIdentifier       PIC X(20) VALUE SPACES.
+01 restartCheckpointFoundSwitch          PIC X(01) VALUE "N".
+    88 restartCheckpointWasFound         VALUE "Y".
+01 employeeMasterEndOfFileSwitch         PIC X(01) VALUE "N".
+    88 employeeMasterAtEndOfFile         VALUE "Y".
+01 employeeMasterRecordFoundSwitch       PIC X(01) VALUE "N".
+    88 employeeMasterRecordWasFound      VALUE "Y".
 
 PROCEDURE DIVISION.
+    PERFORM determineRunMode
+    IF batchPayrollModeRequested
+        PERFORM executeBatchPayrollRun
+    ELSE
+        PERFORM executeSingleEmployeePayrollRun
+    END-IF
+    GOBACK.
+
+determineRunMode.
+    *> The Java side (or JCL) passes BATCH as the single command-line
+    *> argument to run the whole company; anything else, including no
+    *> argument at all, keeps the original one-employee-per-process
+    *> behavior so existing callers are unaffected.
+    ACCEPT commandLineArgumentText FROM COMMAND-LINE
+    IF FUNCTION TRIM(commandLineArgumentText) = "BATCH"
+        SET batchPayrollModeRequested TO TRUE
+    ELSE
+        SET singleEmployeeModeRequested TO TRUE
+    END-IF.
+
+executeSingleEmployeePayrollRun.
     PERFORM collectPayrollInputData
     PERFORM validatePayrollInputData
 
@@ -66,8 +392,393 @@ PROCEDURE DIVISION.
 
     PERFORM convertInputTextIntoNumericValues
     PERFORM calculatePayrollAmounts
-    PERFORM displayPayrollResult
-    GOBACK.
+    PERFORM updateYearToDateTotalsForSingleEmployee
+    PERFORM displayPayrollResult.
+
+executeBatchPayrollRun.
+    *> Runs Friday's payroll: every active row on the employee master,
+    *> in one execution, writing a payroll register instead of one set
+    *> of DISPLAY lines per employee.
+    OPEN I-O employeeMasterFile
+    IF employeeMasterFileStatus NOT = "00"
+        DISPLAY "errorMessage=Employee master file is not available for batch run, status " employeeMasterFileStatus
+        MOVE 1 TO RETURN-CODE
+        GOBACK
+    END-IF
+
+    *> The restart checkpoint has to be read before any of the
+    *> per-period extract files are opened, because whether this is a
+    *> brand-new run or a resume of an aborted one decides whether those
+    *> files are truncated fresh or appended to.
+    PERFORM readRestartCheckpoint
+
+    IF restartCheckpointWasFound
+        *> A prior run got partway through. Employees before the
+        *> checkpoint were already paid and already have rows in the
+        *> register and entries in the ACH file from that aborted run;
+        *> truncating either file here would silently lose their pay
+        *> records and their direct deposit. Append instead, and carry
+        *> forward the ACH running totals the aborted run had reached
+        *> so the eventual batch/file control trailer still accounts
+        *> for them.
+        PERFORM openPayrollRegisterFileForResume
+        PERFORM openAchDisbursementFileForResume
+    ELSE
+        *> A brand-new pay period: start both files fresh.
+        OPEN OUTPUT payrollRegisterFile
+        PERFORM openAchDisbursementFileForBatch
+        PERFORM writeAchFileHeader
+        PERFORM writeAchBatchHeader
+    END-IF
+
+    PERFORM openPeriodHoursFeedFileForBatch
+    PERFORM openPayStubFileForAppend
+    PERFORM openGlJournalFileForAppend
+    PERFORM openAuditLogFileForAppend
+    MOVE "N" TO employeeMasterEndOfFileSwitch
+
+    IF restartCheckpointWasFound
+        *> Resume just past the last employee this run (or an earlier
+        *> one) successfully paid instead of starting over.
+        MOVE lastCompletedEmployeeIdentifier TO employeeMasterEmployeeIdentifier
+        START employeeMasterFile KEY IS GREATER THAN employeeMasterEmployeeIdentifier
+            INVALID KEY SET employeeMasterAtEndOfFile TO TRUE
+        END-START
+    ELSE
+        MOVE LOW-VALUES TO employeeMasterEmployeeIdentifier
+        START employeeMasterFile KEY IS NOT LESS THAN employeeMasterEmployeeIdentifier
+            INVALID KEY SET employeeMasterAtEndOfFile TO TRUE
+        END-START
+    END-IF
+
+    IF NOT employeeMasterAtEndOfFile
+        PERFORM readNextEmployeeMasterRecord
+        PERFORM processOneBatchEmployeeRecord
+            UNTIL employeeMasterAtEndOfFile
+    END-IF
+
+    *> The whole master was browsed to completion, so this pay period
+    *> is done; clear the checkpoint so the next run starts fresh.
+    PERFORM clearRestartCheckpoint
+
+    PERFORM writeAchBatchAndFileControl
+    PERFORM closePeriodHoursFeedFileForBatch
+    CLOSE payStubFile
+    CLOSE glJournalFile
+    CLOSE auditLogFile
+
+    CLOSE employeeMasterFile
+    CLOSE payrollRegisterFile.
+
+readNextEmployeeMasterRecord.
+    READ employeeMasterFile NEXT RECORD
+        AT END SET employeeMasterAtEndOfFile TO TRUE
+    END-READ.
+
+processOneBatchEmployeeRecord.
+    IF employeeMasterIsActive
+        PERFORM moveMasterRecordIntoWorkingFields
+        PERFORM refreshCurrentPeriodHoursFromFeed
+        PERFORM calculatePayrollAmounts
+        PERFORM accumulateYearToDateTotals
+        REWRITE employeeMasterRecord
+        PERFORM displayPayrollResult
+        PERFORM writePayrollRegisterLine
+        PERFORM writeAchEntryDetailForCurrentEmployee
+        *> The checkpoint is advanced past this employee only after the
+        *> register line and ACH entry (if any) are physically written,
+        *> so the ACH running totals it carries always include this
+        *> employee's own contribution. Writing it any earlier (right
+        *> after calculatePayrollAmounts, before the REWRITE) looked
+        *> safer against a mid-employee abort, but it left a narrower,
+        *> worse gap: an abort between that checkpoint write and
+        *> writeAchEntryDetailForCurrentEmployee produced an ACH detail
+        *> line already on disk that a resumed run's restored totals
+        *> would not count, so writeAchBatchAndFileControl's trailer
+        *> would undercount the file it is describing. Here, the only
+        *> risk on an abort before this PERFORM is that this employee's
+        *> own work (already on disk -- master REWRITE, register line,
+        *> ACH entry) gets redone on resume, which is easy to catch
+        *> (and fix) the same way a NACHA file with a duplicate entry
+        *> detail always has been, rather than an undercounted trailer,
+        *> which looks like a clean file until it is reconciled.
+        PERFORM writeRestartCheckpoint
+    END-IF
+    PERFORM readNextEmployeeMasterRecord.
+
+readRestartCheckpoint.
+    MOVE SPACES TO lastCompletedEmployeeIdentifier
+    MOVE "N" TO restartCheckpointFoundSwitch
+    MOVE ZERO TO achEntryCount
+    MOVE ZERO TO achEntryHashTotal
+    MOVE ZERO TO achTotalCreditAmount
+    OPEN INPUT restartCheckpointFile
+    IF restartCheckpointFileStatus = "00"
+        READ restartCheckpointFile
+            AT END CONTINUE
+            NOT AT END
+                MOVE restartCheckpointEmployeeIdentifier
+                    TO lastCompletedEmployeeIdentifier
+                MOVE restartCheckpointAchEntryCount TO achEntryCount
+                MOVE restartCheckpointAchEntryHashTotal TO achEntryHashTotal
+                MOVE restartCheckpointAchTotalCreditAmount TO achTotalCreditAmount
+                SET restartCheckpointWasFound TO TRUE
+        END-READ
+        CLOSE restartCheckpointFile
+    END-IF.
+
+writeRestartCheckpoint.
+    OPEN OUTPUT restartCheckpointFile
+    MOVE employeeIdentifierText TO restartCheckpointEmployeeIdentifier
+    MOVE achEntryCount TO restartCheckpointAchEntryCount
+    MOVE achEntryHashTotal TO restartCheckpointAchEntryHashTotal
+    MOVE achTotalCreditAmount TO restartCheckpointAchTotalCreditAmount
+    WRITE restartCheckpointLine
+    CLOSE restartCheckpointFile.
+
+clearRestartCheckpoint.
+    OPEN OUTPUT restartCheckpointFile
+    CLOSE restartCheckpointFile.
+
+openPayrollRegisterFileForResume.
+    *> Appends rather than truncates, so the rows a prior aborted run
+    *> already wrote for employees before the checkpoint survive.
+    OPEN EXTEND payrollRegisterFile
+    IF payrollRegisterFileStatus = "35"
+        OPEN OUTPUT payrollRegisterFile
+    END-IF.
+
+openAchDisbursementFileForResume.
+    *> Appends rather than truncates, and skips re-writing the file
+    *> header/batch header -- the aborted run already wrote them once,
+    *> and a NACHA-style file may carry only one of each. achEntryCount,
+    *> achEntryHashTotal, and achTotalCreditAmount were already restored
+    *> from the restart checkpoint by readRestartCheckpoint, so the
+    *> eventual batch/file control trailer still reflects the entries
+    *> that aborted run wrote.
+    OPEN EXTEND achDisbursementFile
+    IF achDisbursementFileStatus = "35"
+        OPEN OUTPUT achDisbursementFile
+        MOVE ZERO TO achEntryCount
+        MOVE ZERO TO achEntryHashTotal
+        MOVE ZERO TO achTotalCreditAmount
+        PERFORM writeAchFileHeader
+        PERFORM writeAchBatchHeader
+    END-IF.
+
+updateYearToDateTotalsForSingleEmployee.
+    *> The single-employee path keys into the same employee master the
+    *> batch driver uses, so YTD totals keep accumulating regardless of
+    *> which entry point ran this pay period. A first-ever run for an
+    *> employee identifier creates their master record.
+    PERFORM openEmployeeMasterFileForSingleUpdate
+    MOVE employeeIdentifierText TO employeeMasterEmployeeIdentifier
+    MOVE "N" TO employeeMasterRecordFoundSwitch
+    READ employeeMasterFile
+        INVALID KEY CONTINUE
+        NOT INVALID KEY SET employeeMasterRecordWasFound TO TRUE
+    END-READ
+
+    IF NOT employeeMasterRecordWasFound
+        PERFORM initializeNewEmployeeMasterRecordFromCurrentInput
+    ELSE
+        *> The record already exists, so initializeNewEmployeeMaster
+        *> RecordFromCurrentInput above is skipped -- but this run's input
+        *> still carries this period's current wage/hours/benefit/bonus/
+        *> bank/state, and those have to land on the master the same way
+        *> they would for a brand-new employee, or a raise, bank change,
+        *> or relocation entered through this (the default, non-batch)
+        *> entry point would compute correctly for this run's own output
+        *> and then vanish the moment the master is REWRITEn.
+        PERFORM refreshExistingEmployeeMasterRecordFromCurrentInput
+    END-IF
+
+    PERFORM accumulateYearToDateTotals
+
+    IF employeeMasterRecordWasFound
+        REWRITE employeeMasterRecord
+    ELSE
+        WRITE employeeMasterRecord
+    END-IF
+
+    CLOSE employeeMasterFile.
+
+refreshExistingEmployeeMasterRecordFromCurrentInput.
+    MOVE hourlyWageAmount            TO employeeMasterHourlyWageAmount
+    MOVE regularHoursWorked          TO employeeMasterRegularHoursWorked
+    MOVE overtimeHoursWorked         TO employeeMasterOvertimeHoursWorked
+    MOVE benefitDeductionAmount      TO employeeMasterBenefitDeductionAmount
+    MOVE performanceBonusAmount      TO employeeMasterPerformanceBonusAmount
+    MOVE bankRoutingNumberText       TO employeeMasterBankRoutingNumber
+    MOVE bankAccountNumberText       TO employeeMasterBankAccountNumber
+    MOVE workStateCodeText           TO employeeMasterWorkStateCode.
+
+openEmployeeMasterFileForSingleUpdate.
+    *> The master file may not exist yet the very first time the engine
+    *> runs; create it rather than treating that as an error.
+    OPEN I-O employeeMasterFile
+    IF employeeMasterFileStatus = "35"
+        OPEN OUTPUT employeeMasterFile
+        CLOSE employeeMasterFile
+        OPEN I-O employeeMasterFile
+    END-IF.
+
+initializeNewEmployeeMasterRecordFromCurrentInput.
+    MOVE employeeIdentifierText      TO employeeMasterEmployeeIdentifier
+    MOVE employeeFullNameText        TO employeeMasterEmployeeFullName
+    MOVE hourlyWageAmount            TO employeeMasterHourlyWageAmount
+    MOVE regularHoursWorked          TO employeeMasterRegularHoursWorked
+    MOVE overtimeHoursWorked         TO employeeMasterOvertimeHoursWorked
+    MOVE benefitDeductionAmount      TO employeeMasterBenefitDeductionAmount
+    MOVE performanceBonusAmount      TO employeeMasterPerformanceBonusAmount
+    MOVE bankRoutingNumberText       TO employeeMasterBankRoutingNumber
+    MOVE bankAccountNumberText       TO employeeMasterBankAccountNumber
+    MOVE workStateCodeText           TO employeeMasterWorkStateCode
+    SET employeeMasterIsActive TO TRUE
+    MOVE ZERO TO employeeMasterYtdGrossPayAmount
+    MOVE ZERO TO employeeMasterYtdTaxWithheldAmount
+    MOVE ZERO TO employeeMasterYtdRetirementContribution
+    MOVE ZERO TO employeeMasterYtdPaidLeaveAccruedHours.
+
+accumulateYearToDateTotals.
+    ADD grossPayAmount             TO employeeMasterYtdGrossPayAmount
+    ADD taxWithholdingAmount       TO employeeMasterYtdTaxWithheldAmount
+    ADD retirementContributionAmount TO employeeMasterYtdRetirementContribution
+    ADD paidLeaveAccruedHours      TO employeeMasterYtdPaidLeaveAccruedHours.
+
+openPeriodHoursFeedFileForBatch.
+    *> A batch run with no feed submitted is not an error -- it just
+    *> means every employee keeps whatever hours/benefit/bonus were
+    *> already on the master, the same as before this feed existed.
+    MOVE "N" TO periodHoursFeedAvailableSwitch
+    OPEN INPUT periodHoursFeedFile
+    IF periodHoursFeedFileStatus = "00"
+        SET periodHoursFeedIsAvailable TO TRUE
+    END-IF.
+
+closePeriodHoursFeedFileForBatch.
+    IF periodHoursFeedIsAvailable
+        CLOSE periodHoursFeedFile
+    END-IF.
+
+refreshCurrentPeriodHoursFromFeed.
+    *> Looks this employee up on the period feed by identifier and, when
+    *> found, overwrites both the working fields calculatePayrollAmounts
+    *> is about to use and the employeeMaster fields processOneBatch
+    *> EmployeeRecord is about to REWRITE, so this run reflects this
+    *> period's actual hours, current wage, current direct-deposit
+    *> details, and current work-state code, instead of whatever was
+    *> frozen onto the master the first time this employee was ever
+    *> seen -- a raise, a bank change, or a relocation has no other way
+    *> to reach a batch run.
+    IF periodHoursFeedIsAvailable
+        MOVE "N" TO periodHoursFeedRecordFoundSwitch
+        MOVE employeeMasterEmployeeIdentifier TO periodHoursFeedEmployeeIdentifier
+        READ periodHoursFeedFile
+            INVALID KEY CONTINUE
+            NOT INVALID KEY SET periodHoursFeedRecordWasFound TO TRUE
+        END-READ
+        IF periodHoursFeedRecordWasFound
+            PERFORM validatePeriodHoursFeedRecord
+            IF periodHoursFeedRecordIsValid
+                MOVE periodHoursFeedRegularHoursWorked
+                    TO regularHoursWorked employeeMasterRegularHoursWorked
+                MOVE periodHoursFeedOvertimeHoursWorked
+                    TO overtimeHoursWorked employeeMasterOvertimeHoursWorked
+                MOVE periodHoursFeedBenefitDeductionAmount
+                    TO benefitDeductionAmount employeeMasterBenefitDeductionAmount
+                MOVE periodHoursFeedPerformanceBonusAmount
+                    TO performanceBonusAmount employeeMasterPerformanceBonusAmount
+                MOVE periodHoursFeedHourlyWageAmount
+                    TO hourlyWageAmount employeeMasterHourlyWageAmount
+                MOVE periodHoursFeedBankRoutingNumber
+                    TO bankRoutingNumberText employeeMasterBankRoutingNumber
+                MOVE periodHoursFeedBankAccountNumber
+                    TO bankAccountNumberText employeeMasterBankAccountNumber
+                MOVE periodHoursFeedWorkStateCode
+                    TO workStateCodeText employeeMasterWorkStateCode
+            ELSE
+                DISPLAY "errorMessage=Period-hours feed entry for employeeIdentifier="
+                    FUNCTION TRIM(employeeMasterEmployeeIdentifier)
+                    " rejected (" FUNCTION TRIM(periodHoursFeedRejectReasonText)
+                    "), using prior master values"
+            END-IF
+        ELSE
+            DISPLAY "No period-hours feed entry for employeeIdentifier="
+                FUNCTION TRIM(employeeMasterEmployeeIdentifier)
+                ", using prior master values"
+        END-IF
+    END-IF.
+
+validatePeriodHoursFeedRecord.
+    *> Feed-sourced bank/state fields reach calculatePayrollAmounts and
+    *> writeAchEntryDetailForCurrentEmployee the same way master-sourced
+    *> ones do, so they need the same guardrails validateWorkStateCodeText/
+    *> validateBankRoutingNumberText/validateBankAccountNumberText give the
+    *> single-employee path -- an unrecognized state code would otherwise
+    *> silently zero state withholding, and a non-digit routing number
+    *> flows straight into achEntryDetailReceivingDfiIdNumeric's numeric
+    *> REDEFINES with undefined results. A rejected row leaves the
+    *> employee's prior master values in place for this period rather than
+    *> aborting the batch, the same fallback already used when no feed row
+    *> is submitted for an employee at all.
+    SET periodHoursFeedRecordIsValid TO TRUE
+    MOVE SPACES TO periodHoursFeedRejectReasonText
+
+    IF FUNCTION TRIM(periodHoursFeedWorkStateCode) = SPACES
+        MOVE "work state code was empty" TO periodHoursFeedRejectReasonText
+        SET periodHoursFeedRecordIsInvalid TO TRUE
+    ELSE
+        MOVE "N" TO stateTaxRateFoundSwitch
+        MOVE periodHoursFeedWorkStateCode TO workStateCodeText
+        PERFORM findStateTaxRateTableEntry
+            VARYING stateTaxRateIndex FROM 1 BY 1
+            UNTIL stateTaxRateIndex > 10
+               OR stateTaxRateWasFound
+        IF NOT stateTaxRateWasFound
+            MOVE "work state code is not recognized" TO periodHoursFeedRejectReasonText
+            SET periodHoursFeedRecordIsInvalid TO TRUE
+        END-IF
+    END-IF
+
+    IF periodHoursFeedRecordIsValid
+       AND FUNCTION TRIM(periodHoursFeedBankRoutingNumber) NOT = SPACES
+       AND periodHoursFeedBankRoutingNumber NOT NUMERIC
+        MOVE "bank routing number must be all digits" TO periodHoursFeedRejectReasonText
+        SET periodHoursFeedRecordIsInvalid TO TRUE
+    END-IF
+
+    IF periodHoursFeedRecordIsValid
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(periodHoursFeedBankAccountNumber))
+            TO bankAccountNumberTrimmedLength
+        IF bankAccountNumberTrimmedLength > ZERO
+           AND periodHoursFeedBankAccountNumber(1:bankAccountNumberTrimmedLength) NOT NUMERIC
+            MOVE "bank account number must be all digits" TO periodHoursFeedRejectReasonText
+            SET periodHoursFeedRecordIsInvalid TO TRUE
+        END-IF
+    END-IF.
+
+moveMasterRecordIntoWorkingFields.
+    *> Batch records already hold numeric values, so the engine's
+    *> calculation paragraphs can be driven without the text-to-numeric
+    *> conversion step that the single-employee ACCEPT path needs.
+    MOVE employeeMasterEmployeeIdentifier     TO employeeIdentifierText
+    MOVE employeeMasterEmployeeFullName       TO employeeFullNameText
+    MOVE employeeMasterHourlyWageAmount       TO hourlyWageAmount
+    MOVE employeeMasterRegularHoursWorked     TO regularHoursWorked
+    MOVE employeeMasterOvertimeHoursWorked    TO overtimeHoursWorked
+    MOVE employeeMasterBenefitDeductionAmount TO benefitDeductionAmount
+    MOVE employeeMasterPerformanceBonusAmount TO performanceBonusAmount
+    MOVE employeeMasterWorkStateCode          TO workStateCodeText.
+
+writePayrollRegisterLine.
+    MOVE employeeIdentifierText      TO registerEmployeeIdentifier
+    MOVE employeeFullNameText        TO registerEmployeeFullName
+    MOVE grossPayAmount              TO registerGrossPayAmount
+    MOVE taxWithholdingAmount        TO registerTaxWithholdingAmount
+    MOVE retirementContributionAmount TO registerRetirementContribution
+    MOVE netPayAmount                TO registerNetPayAmount
+    WRITE payrollRegisterLine.
 
 collectPayrollInputData.
     *> The Java client writes one value per line. We read them in the same
@@ -77,19 +788,132 @@ collectPayrollInputData.
     ACCEPT hourlyWageAmountText
     ACCEPT regularHoursWorkedText
     ACCEPT overtimeHoursWorkedText
-    ACCEPT standardTaxRatePercentageText
     ACCEPT benefitDeductionAmountText
-    ACCEPT performanceBonusAmountText.
+    ACCEPT performanceBonusAmountText
+    ACCEPT bankRoutingNumberText
+    ACCEPT bankAccountNumberText
+    ACCEPT workStateCodeText.
 
 validatePayrollInputData.
-    *> This first validation step catches the most important structural errors
-    *> before arithmetic begins.
+    *> Every check below runs regardless of whether an earlier one
+    *> failed, and each finding is appended to errorMessageText instead
+    *> of overwriting it, so no problem is silently dropped.
     IF FUNCTION TRIM(employeeIdentifierText) = SPACES
-        MOVE "Employee identifier was empty." TO errorMessageText
+        MOVE "Employee identifier was empty." TO errorMessageCandidateText
+        PERFORM appendErrorMessage
     END-IF
 
     IF FUNCTION TRIM(employeeFullNameText) = SPACES
-        MOVE "Employee full name was empty." TO errorMessageText
+        MOVE "Employee full name was empty." TO errorMessageCandidateText
+        PERFORM appendErrorMessage
+    END-IF
+
+    PERFORM validateHourlyWageAmountText
+    PERFORM validateRegularHoursWorkedText
+    PERFORM validateOvertimeHoursWorkedText
+    PERFORM validateBenefitDeductionAmountText
+    PERFORM validatePerformanceBonusAmountText
+    PERFORM validateWorkStateCodeText
+    PERFORM validateBankRoutingNumberText
+    PERFORM validateBankAccountNumberText.
+
+appendErrorMessage.
+    IF errorMessageText = SPACES
+        MOVE errorMessageCandidateText TO errorMessageText
+    ELSE
+        STRING FUNCTION TRIM(errorMessageText) " "
+            FUNCTION TRIM(errorMessageCandidateText)
+            DELIMITED BY SIZE INTO errorMessageText
+            ON OVERFLOW
+                DISPLAY "errorMessage=Too many validation errors to report in full"
+    END-IF.
+
+validateHourlyWageAmountText.
+    COMPUTE validationCandidateSignedAmount = FUNCTION NUMVAL(hourlyWageAmountText)
+    IF validationCandidateSignedAmount <= ZERO
+       OR validationCandidateSignedAmount > maximumHourlyWageAmount
+        MOVE "Hourly wage amount is out of range." TO errorMessageCandidateText
+        PERFORM appendErrorMessage
+    END-IF.
+
+validateRegularHoursWorkedText.
+    COMPUTE validationCandidateSignedAmount = FUNCTION NUMVAL(regularHoursWorkedText)
+    IF validationCandidateSignedAmount < ZERO
+       OR validationCandidateSignedAmount > maximumHoursWorkedPerPeriod
+        MOVE "Regular hours worked is out of range." TO errorMessageCandidateText
+        PERFORM appendErrorMessage
+    END-IF.
+
+validateOvertimeHoursWorkedText.
+    COMPUTE validationCandidateSignedAmount = FUNCTION NUMVAL(overtimeHoursWorkedText)
+    IF validationCandidateSignedAmount < ZERO
+       OR validationCandidateSignedAmount > maximumHoursWorkedPerPeriod
+        MOVE "Overtime hours worked is out of range." TO errorMessageCandidateText
+        PERFORM appendErrorMessage
+    END-IF.
+
+validateBenefitDeductionAmountText.
+    COMPUTE validationCandidateSignedAmount = FUNCTION NUMVAL(benefitDeductionAmountText)
+    IF validationCandidateSignedAmount < ZERO
+        MOVE "Benefit deduction amount may not be negative." TO errorMessageCandidateText
+        PERFORM appendErrorMessage
+    END-IF.
+
+validatePerformanceBonusAmountText.
+    COMPUTE validationCandidateSignedAmount = FUNCTION NUMVAL(performanceBonusAmountText)
+    IF validationCandidateSignedAmount < ZERO
+        MOVE "Performance bonus amount may not be negative." TO errorMessageCandidateText
+        PERFORM appendErrorMessage
+    END-IF.
+
+validateBankRoutingNumberText.
+    *> Blank means the employee has no direct-deposit details on file
+    *> yet and writeAchEntryDetailForCurrentEmployee skips them, which
+    *> is correct, not an error. A non-blank value has to be all digits,
+    *> because the ACH entry-detail paragraph reinterprets its first
+    *> eight characters through a numeric REDEFINES to accumulate the
+    *> batch/file control entry hash.
+    IF FUNCTION TRIM(bankRoutingNumberText) NOT = SPACES
+       AND bankRoutingNumberText NOT NUMERIC
+        MOVE "Bank routing number must be all digits." TO errorMessageCandidateText
+        PERFORM appendErrorMessage
+    END-IF.
+
+validateBankAccountNumberText.
+    *> Same reasoning as the routing number check above, but the account
+    *> number field is wider than most real account numbers, so only the
+    *> trimmed, meaningful prefix is tested -- a NUMERIC test against the
+    *> whole field would fail on the trailing spaces of a short account
+    *> number.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(bankAccountNumberText))
+        TO bankAccountNumberTrimmedLength
+    IF bankAccountNumberTrimmedLength > ZERO
+       AND bankAccountNumberText(1:bankAccountNumberTrimmedLength) NOT NUMERIC
+        MOVE "Bank account number must be all digits." TO errorMessageCandidateText
+        PERFORM appendErrorMessage
+    END-IF.
+
+validateWorkStateCodeText.
+    *> A blank code would silently withhold no state tax at all, which
+    *> is indistinguishable from a genuine no-income-tax state, so it is
+    *> rejected here rather than allowed through as a default. A
+    *> non-blank code stateTaxRateTable doesn't carry has exactly the
+    *> same silent-zero-withholding problem, so it is rejected the same
+    *> way rather than quietly falling through computeStateTaxWithholding
+    *> Amount's not-found branch.
+    IF FUNCTION TRIM(workStateCodeText) = SPACES
+        MOVE "Work state code was empty." TO errorMessageCandidateText
+        PERFORM appendErrorMessage
+    ELSE
+        MOVE "N" TO stateTaxRateFoundSwitch
+        PERFORM findStateTaxRateTableEntry
+            VARYING stateTaxRateIndex FROM 1 BY 1
+            UNTIL stateTaxRateIndex > 10
+               OR stateTaxRateWasFound
+        IF NOT stateTaxRateWasFound
+            MOVE "Work state code is not recognized." TO errorMessageCandidateText
+            PERFORM appendErrorMessage
+        END-IF
     END-IF.
 
 convertInputTextIntoNumericValues.
@@ -99,7 +923,6 @@ convertInputTextIntoNumericValues.
     COMPUTE hourlyWageAmount = FUNCTION NUMVAL(hourlyWageAmountText)
     COMPUTE regularHoursWorked = FUNCTION NUMVAL(regularHoursWorkedText)
     COMPUTE overtimeHoursWorked = FUNCTION NUMVAL(overtimeHoursWorkedText)
-    COMPUTE standardTaxRatePercentage = FUNCTION NUMVAL(standardTaxRatePercentageText)
     COMPUTE benefitDeductionAmount = FUNCTION NUMVAL(benefitDeductionAmountText)
     COMPUTE performanceBonusAmount = FUNCTION NUMVAL(performanceBonusAmountText).
 
@@ -119,10 +942,13 @@ calculatePayrollAmounts.
         + grossOvertimePayAmount
         + performanceBonusAmount
 
-    *> Tax withholding is a simple demonstration percentage rather than a full
-    *> tax table implementation.
-    COMPUTE taxWithholdingAmount ROUNDED =
-        grossPayAmount * standardTaxRatePercentage
+    *> Tax withholding is computed progressively against the federal
+    *> bracket table rather than one flat rate supplied by the caller,
+    *> plus a flat rate for the employee's work state.
+    PERFORM computeFederalTaxWithholdingAmount
+    PERFORM computeStateTaxWithholdingAmount
+    COMPUTE taxWithholdingAmount =
+        federalTaxWithholdingAmount + stateTaxWithholdingAmount
 
     *> Retirement contribution is modeled as a fixed percentage to keep the
     *> example approachable.
@@ -140,12 +966,72 @@ calculatePayrollAmounts.
         - retirementContributionAmount
         - benefitDeductionAmount.
 
+computeFederalTaxWithholdingAmount.
+    *> Walks the federal bracket table from the bottom up, taxing only
+    *> the slice of gross pay that falls within each bracket -- the way
+    *> progressive withholding actually works.
+    MOVE ZERO TO federalTaxWithholdingAmount
+    MOVE ZERO TO federalBracketLowerLimitAmount
+    PERFORM computeFederalBracketPortion
+        VARYING federalTaxBracketIndex FROM 1 BY 1
+        UNTIL federalTaxBracketIndex > 6
+           OR federalBracketLowerLimitAmount >= grossPayAmount.
+
+computeFederalBracketPortion.
+    IF grossPayAmount > federalTaxBracketUpperLimitAmount(federalTaxBracketIndex)
+        COMPUTE federalBracketTaxableAmount ROUNDED =
+            federalTaxBracketUpperLimitAmount(federalTaxBracketIndex)
+            - federalBracketLowerLimitAmount
+    ELSE
+        COMPUTE federalBracketTaxableAmount ROUNDED =
+            grossPayAmount - federalBracketLowerLimitAmount
+    END-IF
+
+    IF federalBracketTaxableAmount > ZERO
+        COMPUTE federalTaxWithholdingAmount ROUNDED =
+            federalTaxWithholdingAmount +
+            (federalBracketTaxableAmount *
+                federalTaxBracketRatePercentage(federalTaxBracketIndex))
+    END-IF
+
+    MOVE federalTaxBracketUpperLimitAmount(federalTaxBracketIndex)
+        TO federalBracketLowerLimitAmount.
+
+computeStateTaxWithholdingAmount.
+    *> Flat rate per work-state code, looked up from stateTaxRateTable.
+    *> A code this table doesn't carry is treated as having no state
+    *> withholding component.
+    MOVE "N" TO stateTaxRateFoundSwitch
+    PERFORM findStateTaxRateTableEntry
+        VARYING stateTaxRateIndex FROM 1 BY 1
+        UNTIL stateTaxRateIndex > 10
+           OR stateTaxRateWasFound
+
+    IF stateTaxRateWasFound
+        *> The VARYING loop increments stateTaxRateIndex past the
+        *> matching entry before re-testing stateTaxRateWasFound and
+        *> exiting, so the index has to be stepped back one before it
+        *> is used to subscript the table again.
+        SUBTRACT 1 FROM stateTaxRateIndex
+        COMPUTE stateTaxWithholdingAmount ROUNDED =
+            grossPayAmount * stateTaxRateRatePercentage(stateTaxRateIndex)
+    ELSE
+        MOVE ZERO TO stateTaxWithholdingAmount
+    END-IF.
+
+findStateTaxRateTableEntry.
+    IF stateTaxRateStateCode(stateTaxRateIndex) = workStateCodeText
+        SET stateTaxRateWasFound TO TRUE
+    END-IF.
+
 displayPayrollResult.
     *> We move raw numeric fields into edited display fields so the Java process
     *> receives predictable decimal text.
     MOVE grossRegularPayAmount TO grossRegularPayAmountDisplay
     MOVE grossOvertimePayAmount TO grossOvertimePayAmountDisplay
     MOVE grossPayAmount TO grossPayAmountDisplay
+    MOVE federalTaxWithholdingAmount TO federalTaxWithholdingAmountDisplay
+    MOVE stateTaxWithholdingAmount TO stateTaxWithholdingAmountDisplay
     MOVE taxWithholdingAmount TO taxWithholdingAmountDisplay
     MOVE retirementContributionAmount TO retirementContributionAmountDisplay
     MOVE benefitDeductionAmount TO benefitDeductionAmountDisplay
@@ -157,11 +1043,253 @@ displayPayrollResult.
     DISPLAY "grossRegularPayAmount=" FUNCTION TRIM(grossRegularPayAmountDisplay)
     DISPLAY "grossOvertimePayAmount=" FUNCTION TRIM(grossOvertimePayAmountDisplay)
     DISPLAY "grossPayAmount=" FUNCTION TRIM(grossPayAmountDisplay)
+    DISPLAY "federalTaxWithholdingAmount=" FUNCTION TRIM(federalTaxWithholdingAmountDisplay)
+    DISPLAY "stateTaxWithholdingAmount=" FUNCTION TRIM(stateTaxWithholdingAmountDisplay)
     DISPLAY "taxWithholdingAmount=" FUNCTION TRIM(taxWithholdingAmountDisplay)
     DISPLAY "retirementContributionAmount=" FUNCTION TRIM(retirementContributionAmountDisplay)
     DISPLAY "benefitDeductionAmount=" FUNCTION TRIM(benefitDeductionAmountDisplay)
     DISPLAY "paidLeaveAccruedHours=" FUNCTION TRIM(paidLeaveAccruedHoursDisplay)
-    DISPLAY "netPayAmount=" FUNCTION TRIM(netPayAmountDisplay).
+    DISPLAY "netPayAmount=" FUNCTION TRIM(netPayAmountDisplay)
+
+    PERFORM writePayStubReport
+    PERFORM writeAuditLogAcceptedEntry.
+
+openPayStubFileForAppend.
+    *> The pay-stub file may not exist yet the first time the engine
+    *> runs; create it rather than treating that as an error.
+    OPEN EXTEND payStubFile
+    IF payStubFileStatus = "35"
+        OPEN OUTPUT payStubFile
+    END-IF.
+
+writePayStubReport.
+    *> Builds a formatted, fixed-width pay stub from the same amounts
+    *> displayPayrollResult already computed, so employees and payroll
+    *> clerks have something printable instead of console output alone.
+    *> A batch run opens payStubFile once for the whole run and closes
+    *> it once at the end, the same way it already does for the payroll
+    *> register and ACH file, so a run of the whole staff is one open/
+    *> close cycle per file rather than one per employee; the single-
+    *> employee path still opens and closes it itself here, since it
+    *> only ever writes one stub per process.
+    IF singleEmployeeModeRequested
+        PERFORM openPayStubFileForAppend
+    END-IF
+
+    MOVE employeeIdentifierText TO payStubHeaderEmployeeId
+    MOVE employeeFullNameText TO payStubHeaderEmployeeName
+    WRITE payStubPrintLine FROM payStubHeaderLine
+    WRITE payStubPrintLine FROM payStubSeparatorLine
+
+    MOVE "  Regular pay"                TO payStubDetailLabel
+    MOVE grossRegularPayAmount          TO payStubDetailAmount
+    WRITE payStubPrintLine FROM payStubDetailLine
+
+    MOVE "  Overtime pay"               TO payStubDetailLabel
+    MOVE grossOvertimePayAmount         TO payStubDetailAmount
+    WRITE payStubPrintLine FROM payStubDetailLine
+
+    MOVE "  Performance bonus"          TO payStubDetailLabel
+    MOVE performanceBonusAmount         TO payStubDetailAmount
+    WRITE payStubPrintLine FROM payStubDetailLine
+
+    MOVE "  Gross pay"                  TO payStubDetailLabel
+    MOVE grossPayAmount                 TO payStubDetailAmount
+    WRITE payStubPrintLine FROM payStubDetailLine
+
+    WRITE payStubPrintLine FROM payStubBlankLine
+
+    MOVE "  Federal tax withheld"       TO payStubDetailLabel
+    MOVE federalTaxWithholdingAmount    TO payStubDetailAmount
+    WRITE payStubPrintLine FROM payStubDetailLine
+
+    MOVE "  State tax withheld"         TO payStubDetailLabel
+    MOVE stateTaxWithholdingAmount      TO payStubDetailAmount
+    WRITE payStubPrintLine FROM payStubDetailLine
+
+    MOVE "  Retirement contribution"    TO payStubDetailLabel
+    MOVE retirementContributionAmount   TO payStubDetailAmount
+    WRITE payStubPrintLine FROM payStubDetailLine
+
+    MOVE "  Benefit deduction"          TO payStubDetailLabel
+    MOVE benefitDeductionAmount         TO payStubDetailAmount
+    WRITE payStubPrintLine FROM payStubDetailLine
+
+    WRITE payStubPrintLine FROM payStubSeparatorLine
+
+    MOVE "  NET PAY"                    TO payStubDetailLabel
+    MOVE netPayAmount                   TO payStubDetailAmount
+    WRITE payStubPrintLine FROM payStubDetailLine
+
+    WRITE payStubPrintLine FROM payStubBlankLine
+
+    IF singleEmployeeModeRequested
+        CLOSE payStubFile
+    END-IF
+
+    PERFORM writeGeneralLedgerJournalEntries.
+
+openGlJournalFileForAppend.
+    OPEN EXTEND glJournalFile
+    IF glJournalFileStatus = "35"
+        OPEN OUTPUT glJournalFile
+    END-IF.
+
+writeGeneralLedgerJournalEntries.
+    *> A balanced set of journal lines per employee: debit payroll
+    *> expense for the full gross pay, credit every amount that left
+    *> it -- tax, retirement, benefits withheld, and the cash actually
+    *> disbursed -- so the four credits foot to the one debit. Opened/
+    *> closed once per batch run rather than once per employee, the
+    *> same reasoning as writePayStubReport above.
+    IF singleEmployeeModeRequested
+        PERFORM openGlJournalFileForAppend
+    END-IF
+    MOVE employeeIdentifierText TO glJournalEmployeeIdentifier
+
+    MOVE "5000"             TO glJournalAccountCode
+    MOVE "Payroll expense"  TO glJournalAccountDescription
+    MOVE grossPayAmount     TO glJournalDebitAmount
+    MOVE ZERO               TO glJournalCreditAmount
+    WRITE glJournalEntryLine
+
+    MOVE "2100"                TO glJournalAccountCode
+    MOVE "Tax payable"         TO glJournalAccountDescription
+    MOVE ZERO                  TO glJournalDebitAmount
+    MOVE taxWithholdingAmount  TO glJournalCreditAmount
+    WRITE glJournalEntryLine
+
+    MOVE "2200"                         TO glJournalAccountCode
+    MOVE "Retirement payable"           TO glJournalAccountDescription
+    MOVE ZERO                           TO glJournalDebitAmount
+    MOVE retirementContributionAmount   TO glJournalCreditAmount
+    WRITE glJournalEntryLine
+
+    MOVE "2300"                 TO glJournalAccountCode
+    MOVE "Benefits payable"     TO glJournalAccountDescription
+    MOVE ZERO                   TO glJournalDebitAmount
+    MOVE benefitDeductionAmount TO glJournalCreditAmount
+    WRITE glJournalEntryLine
+
+    MOVE "1000"        TO glJournalAccountCode
+    MOVE "Cash"        TO glJournalAccountDescription
+    MOVE ZERO          TO glJournalDebitAmount
+    MOVE netPayAmount  TO glJournalCreditAmount
+    WRITE glJournalEntryLine
+
+    IF singleEmployeeModeRequested
+        CLOSE glJournalFile
+    END-IF.
+
+openAchDisbursementFileForBatch.
+    *> Opened fresh for every batch run -- see the FILE-CONTROL note for
+    *> why this file is never appended to the way the stub and GL
+    *> extracts are.
+    OPEN OUTPUT achDisbursementFile
+    MOVE ZERO TO achEntryCount
+    MOVE ZERO TO achEntryHashTotal
+    MOVE ZERO TO achTotalCreditAmount.
+
+writeAchFileHeader.
+    MOVE FUNCTION CURRENT-DATE TO achCurrentDateTimeText
+    MOVE achCurrentDateTimeText(3:6) TO achFileHeaderCreationDate
+    MOVE achCurrentDateTimeText(9:4) TO achFileHeaderCreationTime
+    MOVE "COMPANY PAYROLL" TO achFileHeaderOriginName
+    WRITE achDisbursementLine FROM achFileHeaderLine.
+
+writeAchBatchHeader.
+    MOVE "COMPANY PAYROLL" TO achBatchHeaderCompanyName
+    MOVE achFileHeaderCreationDate TO achBatchHeaderEffectiveEntryDate
+    WRITE achDisbursementLine FROM achBatchHeaderLine.
+
+writeAchEntryDetailForCurrentEmployee.
+    *> Only employees who have direct-deposit details on file get an
+    *> entry; everyone else was already paid by whatever manual process
+    *> handled disbursement before this file existed, so silently
+    *> skipping them here is correct rather than an oversight.
+    IF FUNCTION TRIM(employeeMasterBankRoutingNumber) NOT = SPACES
+        MOVE employeeMasterBankRoutingNumber(1:8) TO achEntryDetailReceivingDfiId
+        MOVE employeeMasterBankRoutingNumber(9:1) TO achEntryDetailCheckDigit
+        MOVE employeeMasterBankAccountNumber      TO achEntryDetailAccountNumber
+        COMPUTE achEntryDetailAmount = netPayAmount * 100
+        MOVE employeeIdentifierText TO achEntryDetailIndividualIdNumber
+        MOVE employeeFullNameText   TO achEntryDetailIndividualName
+        ADD 1 TO achEntryCount
+        MOVE achEntryCount TO achEntryDetailTraceNumber
+        ADD achEntryDetailReceivingDfiIdNumeric TO achEntryHashTotal
+        ADD achEntryDetailAmount TO achTotalCreditAmount
+        WRITE achDisbursementLine FROM achEntryDetailLine
+    END-IF.
+
+writeAchBatchAndFileControl.
+    *> Totals the batch control and file control records carry over
+    *> every entry written since openAchDisbursementFileForBatch reset
+    *> them. Physical 9-filler blocking-padding records are not written
+    *> here, the same way the payroll register, pay stub, and GL journal
+    *> are plain line-sequential extracts rather than physically blocked
+    *> mainframe datasets; the block count below is still reported
+    *> correctly for a downstream process that wants it.
+    MOVE achEntryCount      TO achBatchControlEntryCount
+    MOVE achEntryHashTotal  TO achBatchControlEntryHash
+    MOVE achTotalCreditAmount TO achBatchControlTotalCreditAmount
+    WRITE achDisbursementLine FROM achBatchControlLine
+
+    MOVE 1                  TO achFileControlBatchCount
+    COMPUTE achFileControlBlockCount = ((achEntryCount + 4 - 1) / 10) + 1
+    MOVE achEntryCount      TO achFileControlEntryCount
+    MOVE achEntryHashTotal  TO achFileControlEntryHash
+    MOVE achTotalCreditAmount TO achFileControlTotalCreditAmount
+    WRITE achDisbursementLine FROM achFileControlLine
+
+    CLOSE achDisbursementFile.
 
 displayErrorResult.
-    DISPLAY "errorMessage=" FUNCTION TRIM(errorMessageText).
+    DISPLAY "errorMessage=" FUNCTION TRIM(errorMessageText)
+    PERFORM writeAuditLogRejectedEntry.
+
+openAuditLogFileForAppend.
+    *> The audit log may not exist yet the first time the engine runs;
+    *> create it rather than treating that as an error.
+    OPEN EXTEND auditLogFile
+    IF auditLogFileStatus = "35"
+        OPEN OUTPUT auditLogFile
+    END-IF.
+
+writeAuditLogAcceptedEntry.
+    MOVE "ACCEPTED"                  TO auditLogResultCode
+    MOVE employeeIdentifierText      TO auditLogEmployeeIdentifier
+    MOVE employeeFullNameText        TO auditLogEmployeeFullName
+    MOVE grossPayAmount              TO auditLogGrossPayAmount
+    MOVE taxWithholdingAmount        TO auditLogTaxWithholdingAmount
+    MOVE netPayAmount                TO auditLogNetPayAmount
+    MOVE SPACES                      TO auditLogErrorMessage
+    PERFORM writeAuditLogLine.
+
+writeAuditLogRejectedEntry.
+    *> Rejection is only possible on the single-employee path today --
+    *> the batch driver calculates from already-validated master data
+    *> and has no input of its own to reject.
+    MOVE "REJECTED"                  TO auditLogResultCode
+    MOVE employeeIdentifierText      TO auditLogEmployeeIdentifier
+    MOVE employeeFullNameText        TO auditLogEmployeeFullName
+    MOVE ZERO                        TO auditLogGrossPayAmount
+    MOVE ZERO                        TO auditLogTaxWithholdingAmount
+    MOVE ZERO                        TO auditLogNetPayAmount
+    MOVE errorMessageText            TO auditLogErrorMessage
+    PERFORM writeAuditLogLine.
+
+writeAuditLogLine.
+    *> Opened/closed once per batch run rather than once per employee,
+    *> the same reasoning as writePayStubReport above; the single-
+    *> employee path still opens and closes it itself, here, since it
+    *> only ever writes one entry per process (accepted or rejected).
+    IF singleEmployeeModeRequested
+        PERFORM openAuditLogFileForAppend
+    END-IF
+    MOVE FUNCTION CURRENT-DATE TO auditLogCurrentDateTimeText
+    MOVE auditLogCurrentDateTimeText TO auditLogTimestamp
+    MOVE runModeSwitch TO auditLogRunModeCode
+    WRITE auditLogLine
+    IF singleEmployeeModeRequested
+        CLOSE auditLogFile
+    END-IF.
