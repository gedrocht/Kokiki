@@ -0,0 +1,15 @@
+*> One debit or credit line on GL-JOURNAL-FILE. A payroll run
+*> writes a balanced set of these lines per employee (debit
+*> payroll expense; credit tax payable, retirement payable,
+*> benefits payable, and cash) so the GL ledger can be posted
+*> without anyone re-keying payroll totals by hand.
+01 glJournalEntryLine.
+    05 glJournalEmployeeIdentifier      PIC X(20).
+    05 FILLER                           PIC X(02) VALUE SPACES.
+    05 glJournalAccountCode             PIC X(10).
+    05 FILLER                           PIC X(02) VALUE SPACES.
+    05 glJournalAccountDescription      PIC X(30).
+    05 FILLER                           PIC X(02) VALUE SPACES.
+    05 glJournalDebitAmount             PIC Z(7).99.
+    05 FILLER                           PIC X(02) VALUE SPACES.
+    05 glJournalCreditAmount            PIC Z(7).99.
