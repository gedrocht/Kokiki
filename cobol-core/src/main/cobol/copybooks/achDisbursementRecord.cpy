@@ -0,0 +1,9 @@
+*> One physical line of the NACHA-style ACH disbursement batch that
+*> a batch payroll run produces so net pay can reach employees by
+*> direct deposit instead of a separate manual step. The file
+*> header, batch header, one entry detail record per employee paid
+*> by direct deposit, batch control, and file control records are
+*> all built in WORKING-STORAGE and WRITEn FROM into this generic
+*> 94-byte record, the same way the pay stub and GL journal lines
+*> are assembled.
+01 achDisbursementLine                 PIC X(94).
