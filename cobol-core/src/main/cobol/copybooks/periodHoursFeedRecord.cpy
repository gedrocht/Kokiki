@@ -0,0 +1,18 @@
+*> One row per employee per pay period on PERIOD-HOURS-FEED-FILE,
+*> the feed a timekeeping/HR process submits before each batch run
+*> so processOneBatchEmployeeRecord can pick up this period's
+*> actual hours/benefit/bonus, current hourly wage, current
+*> direct-deposit details, and current work-state code, instead of
+*> forever reusing whatever was on the employee master the first
+*> time that employee was ever seen. A raise, a bank change, or a
+*> relocation only ever reaches a batch run through this feed.
+01 periodHoursFeedRecord.
+    05 periodHoursFeedEmployeeIdentifier      PIC X(20).
+    05 periodHoursFeedRegularHoursWorked       PIC 9(3)V99.
+    05 periodHoursFeedOvertimeHoursWorked      PIC 9(3)V99.
+    05 periodHoursFeedBenefitDeductionAmount   PIC 9(5)V99.
+    05 periodHoursFeedPerformanceBonusAmount   PIC 9(5)V99.
+    05 periodHoursFeedHourlyWageAmount         PIC 9(5)V99.
+    05 periodHoursFeedBankRoutingNumber        PIC X(09).
+    05 periodHoursFeedBankAccountNumber        PIC X(17).
+    05 periodHoursFeedWorkStateCode            PIC X(02).
