@@ -0,0 +1,23 @@
+*> One line per payroll calculation, accepted or rejected, on
+*> AUDIT-LOG-FILE. This is the durable record of what the engine
+*> was asked to calculate and what it did with it, independent of
+*> the payroll register, pay stub, or GL journal, which only ever
+*> reflect successful runs.
+01 auditLogLine.
+    05 auditLogTimestamp                PIC X(21).
+    05 FILLER                           PIC X(02) VALUE SPACES.
+    05 auditLogRunModeCode               PIC X(01).
+    05 FILLER                           PIC X(02) VALUE SPACES.
+    05 auditLogResultCode                PIC X(08).
+    05 FILLER                           PIC X(02) VALUE SPACES.
+    05 auditLogEmployeeIdentifier        PIC X(20).
+    05 FILLER                           PIC X(02) VALUE SPACES.
+    05 auditLogEmployeeFullName          PIC X(60).
+    05 FILLER                           PIC X(02) VALUE SPACES.
+    05 auditLogGrossPayAmount            PIC Z(7).99.
+    05 FILLER                           PIC X(02) VALUE SPACES.
+    05 auditLogTaxWithholdingAmount      PIC Z(7).99.
+    05 FILLER                           PIC X(02) VALUE SPACES.
+    05 auditLogNetPayAmount              PIC Z(7).99.
+    05 FILLER                           PIC X(02) VALUE SPACES.
+    05 auditLogErrorMessage              PIC X(500).
