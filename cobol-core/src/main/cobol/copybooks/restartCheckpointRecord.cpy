@@ -0,0 +1,16 @@
+*> Single-line checkpoint: the employeeIdentifierText of the last
+*> employee the batch driver successfully paid. Lets a rerun skip
+*> forward past everyone already paid instead of double-paying
+*> them after a mid-run abort. Also carries the ACH running totals
+*> accumulated so far, so a resumed run's eventual batch/file
+*> control trailer still reflects entries written by the aborted
+*> run, even though the resumed process starts those counters over
+*> at zero in WORKING-STORAGE.
+01 restartCheckpointLine.
+    05 restartCheckpointEmployeeIdentifier PIC X(20).
+    05 FILLER                              PIC X(02) VALUE SPACES.
+    05 restartCheckpointAchEntryCount      PIC 9(06).
+    05 FILLER                              PIC X(02) VALUE SPACES.
+    05 restartCheckpointAchEntryHashTotal  PIC 9(10).
+    05 FILLER                              PIC X(02) VALUE SPACES.
+    05 restartCheckpointAchTotalCreditAmount PIC 9(12).
