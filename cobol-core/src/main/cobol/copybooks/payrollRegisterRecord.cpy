@@ -0,0 +1,15 @@
+*> One fixed-width line per employee on the payroll register that a
+*> batch run produces, so a supervisor can review (or audit) the
+*> whole pay run without re-running the engine per person.
+01 payrollRegisterLine.
+    05 registerEmployeeIdentifier      PIC X(20).
+    05 FILLER                          PIC X(02) VALUE SPACES.
+    05 registerEmployeeFullName        PIC X(60).
+    05 FILLER                          PIC X(02) VALUE SPACES.
+    05 registerGrossPayAmount          PIC Z(7).99.
+    05 FILLER                          PIC X(02) VALUE SPACES.
+    05 registerTaxWithholdingAmount    PIC Z(7).99.
+    05 FILLER                          PIC X(02) VALUE SPACES.
+    05 registerRetirementContribution  PIC Z(7).99.
+    05 FILLER                          PIC X(02) VALUE SPACES.
+    05 registerNetPayAmount            PIC Z(7).99.
