@@ -0,0 +1,33 @@
+*> Record layout for EMPLOYEE-MASTER-FILE, the indexed file that
+*> carries one row per employee between pay periods. The batch
+*> driver browses this file in employeeIdentifierText order; the
+*> single-employee entry path reads and rewrites one record by key
+*> so year-to-date totals keep accumulating no matter which path
+*> a given run takes.
+01 employeeMasterRecord.
+    05 employeeMasterEmployeeIdentifier    PIC X(20).
+    05 employeeMasterEmployeeFullName      PIC X(60).
+    05 employeeMasterHourlyWageAmount      PIC 9(5)V99.
+    05 employeeMasterRegularHoursWorked    PIC 9(3)V99.
+    05 employeeMasterOvertimeHoursWorked   PIC 9(3)V99.
+    05 employeeMasterBenefitDeductionAmount PIC 9(5)V99.
+    05 employeeMasterPerformanceBonusAmount PIC 9(5)V99.
+*> Two-letter work-location state code, looked up against
+*> stateTaxRateTable so withholding reflects where the employee
+*> actually works rather than one rate for the whole company.
+    05 employeeMasterWorkStateCode         PIC X(02).
+*> Direct-deposit destination, used only when a batch run produces
+*> the ACH disbursement file.
+    05 employeeMasterBankRoutingNumber     PIC X(09).
+    05 employeeMasterBankAccountNumber     PIC X(17).
+    05 employeeMasterActiveStatusSwitch    PIC X(01).
+        88 employeeMasterIsActive          VALUE "Y".
+        88 employeeMasterIsInactive         VALUE "N".
+*> Year-to-date accumulators. These survive across pay periods so
+*> W-2 prep and leave-balance questions can be answered without
+*> reconstructing history from old pay runs.
+    05 employeeMasterYearToDateTotals.
+        10 employeeMasterYtdGrossPayAmount            PIC 9(7)V99.
+        10 employeeMasterYtdTaxWithheldAmount          PIC 9(7)V99.
+        10 employeeMasterYtdRetirementContribution     PIC 9(7)V99.
+        10 employeeMasterYtdPaidLeaveAccruedHours      PIC 9(5)V99.
