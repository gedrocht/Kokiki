@@ -0,0 +1,5 @@
+*> One print line on PAY-STUB-FILE. Each employee's stub is written
+*> as a small block of these lines (header, itemized earnings and
+*> deductions, net pay) built from working-storage report-line
+*> layouts and moved into this record on WRITE.
+01 payStubPrintLine                    PIC X(132).
